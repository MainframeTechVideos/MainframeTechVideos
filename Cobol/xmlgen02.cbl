@@ -20,7 +20,10 @@
                                                                         00190000
            SELECT INFILE   ASSIGN           TO UT-S-INFILE.             00200000
            SELECT OUTFILE  ASSIGN           TO UT-S-OUTFILE.            00210000
-                                                                        00220000
+           SELECT CTLFILE  ASSIGN           TO UT-S-CTLFILE.            00211000
+           SELECT CHKPTFILE ASSIGN          TO UT-S-CHKPTFILE.          00211500
+           SELECT AUDITFILE ASSIGN          TO UT-S-AUDITFILE.          00211600
+                                                                        00211700
        DATA DIVISION.                                                   00230000
       ****************                                                  00240000
                                                                         00250000
@@ -42,7 +45,38 @@
                                                                         00380000
        01 OUTFILE-REC-ZN.                                               00390000
           03 OUTFILE-REC                    PIC X(1000).                00400000
-                                                                        00410000
+                                                                        00415000
+       FD CTLFILE                                                       00411000
+           LABEL RECORD STANDARD                                        00412000
+           BLOCK 0 RECORDS                                              00413000
+           RECORDING MODE IS F.                                         00414000
+                                                                        00415500
+       01 CTLFILE-REC-ZN.                                               00416000
+          03 CTL-NS                         PIC X(15).                  00417000
+          03 CTL-NP                         PIC X(03).                  00418000
+          03 CTL-CCSID                      PIC 9(04).                  00418500
+          03 FILLER                         PIC X(178).                 00419000
+                                                                        00419500
+       FD CHKPTFILE                                                     00419600
+           LABEL RECORD STANDARD                                        00419700
+           BLOCK 0 RECORDS                                              00419800
+           RECORDING MODE IS F.                                         00419900
+                                                                        00419950
+       01 CHKPTFILE-REC.                                                00419960
+          03 CHKPT-READ-CTR                 PIC 9(09).                  00419970
+                                                                        00419980
+       FD AUDITFILE                                                     00419985
+           LABEL RECORD STANDARD                                        00419988
+           BLOCK 0 RECORDS                                              00419991
+           RECORDING MODE IS F.                                         00419994
+                                                                        00419996
+       01 AUDITFILE-REC.                                                00419997
+          03 AUD-PGM-NM                     PIC X(08).                  00419998
+          03 AUD-RUN-DATE                   PIC X(08).                  00419999
+          03 AUD-READ-CTR                   PIC 9(09).                  00420000
+          03 AUD-WRITE-CTR                  PIC 9(09).                  00420001
+          03 AUD-ERROR-CTR                  PIC 9(09).                  00420002
+                                                                        00420003
        WORKING-STORAGE SECTION.                                         00420001
       *-------------------------                                        00430001
                                                                         00440001
@@ -51,6 +85,9 @@
                                                                         00452004
            03 WA-READ-CTR                   PIC S9(05) PACKED-DECIMAL.  00460002
            03 WA-WRITE-CTR                  PIC S9(05) PACKED-DECIMAL.  00470002
+           03 WA-VALIDATE-CTR               PIC S9(05) PACKED-DECIMAL.  00470102
+           03 WA-VALID-ERR-CTR              PIC S9(05) PACKED-DECIMAL.  00470202
+           03 WA-VALID-MISMATCH-CTR         PIC S9(05) PACKED-DECIMAL.  00470252
                                                                         00480001
        01 WS-WB.                                                        00481005
       *----------                                                       00482004
@@ -69,9 +106,25 @@
            03 WC-EXC-CD-WRN                 PIC X(02) VALUE '04'.       00580002
            03 WC-EXC-CD-ERR                 PIC X(02) VALUE '08'.       00590002
            03 WC-ONE                        PIC 9(01) VALUE  1.         00600002
-           03 WC-NP                         PIC X(03) VALUE 'PRE'.      00601003
-           03 WC-NS                         PIC X(15) VALUE             00602003
-              'http://example'.                                         00603003
+           03 WC-XML-STT-DOC                PIC X(17) VALUE             00600102
+              'START-OF-DOCUMENT'.                                      00600202
+           03 WC-XML-STT-ELM                PIC X(16) VALUE             00600402
+              'START-OF-ELEMENT'.                                       00600502
+           03 WC-XML-CONT-CHR               PIC X(19) VALUE             00600602
+              'CONTENT-CHARACTERS'.                                     00600702
+           03 WC-XML-ATTRIB-CHR             PIC X(21) VALUE             00600802
+              'ATTRIBUTE-CHARACTERS'.                                   00600902
+           03 WC-XML-ATTRIB-NAME            PIC X(14) VALUE             00601002
+              'ATTRIBUTE-NAME'.                                         00601102
+           03 WC-ELM-MSG-TYPE               PIC X(08) VALUE 'Msg-Type'. 00601202
+           03 WC-ELM-MSG-CATEGORY           PIC X(12) VALUE             00601302
+              'Msg-Category'.                                           00601402
+           03 WC-ELM-MSG-TEXT               PIC X(08) VALUE 'Msg-Text'. 00601502
+           03 WC-ATT-MSG-SEVERITY           PIC X(12) VALUE             00601602
+              'Msg-Severity'.                                           00601702
+           03 WC-ATT-MSG-DATE               PIC X(08) VALUE 'Msg-Date'. 00601802
+           03 WC-ATT-MSG-ID                 PIC X(06) VALUE 'Msg-Id'.   00601902
+           03 WC-CHKPT-INTVL                PIC 9(03) VALUE 100.        00600302
                                                                         00610001
        01 WS-WV.                                                        00620001
       *---------                                                        00630001
@@ -80,13 +133,24 @@
            03 WV-FMT-OUT-XML                PIC X(900).                 00650111
            03 WV-EXC-CD                     PIC X(02).                  00650210
            03 WV-COUNTER                    PIC S9(05) BINARY.          00651004
+           03 WV-NP                         PIC X(03).                  00651104
+           03 WV-NS                         PIC X(15).                  00651204
+           03 WV-CCSID                      PIC 9(04).                  00651304
+           03 WV-CHKPT-CTR                  PIC 9(09).                  00651404
+           03 WV-CHKPT-QUOT                 PIC 9(09).                  00651504
+           03 WV-CHKPT-REM                  PIC 9(03).                  00651604
+           03 WV-ELEMENT-NM                 PIC X(12).                  00651654
+           03 WV-XML-TEXT                   PIC X(30).                  00651674
            03 WV-GREETING-MSG.                                          00660002
               05 WV-MSG.                                                00670002
-                 07 WV-MSG-SEVERITY         PIC X(01).                  00680002
-                 07 WV-MSG-DATE             PIC X(10).                  00690002
-                 07 WV-MSG-TYPE             PIC X(10).                  00700002
-                 07 WV-MSG-CATEGORY         PIC X(10).                  00710002
-                 07 WV-MSG-TEXT             PIC X(30).                  00720002
+                 07 WV-MSG-DTL.                                         00675002
+                    09 WV-MSG-SEVERITY      PIC X(01).                  00680002
+                    09 WV-MSG-DATE          PIC X(10).                  00690002
+                    09 WV-MSG-TYPE          PIC X(10).                  00700002
+                    09 WV-MSG-CATEGORY      PIC X(10).                  00710002
+                    09 WV-MSG-TEXT          PIC X(30).                  00720002
+                 07 WV-MSG-ID               PIC X(10).                  00725002
+           03 WV-MSG-ID-NUM                 PIC 9(10).                  00726002
                                                                         00730002
        PROCEDURE DIVISION.                                              00740002
       *********************                                             00750002
@@ -106,6 +170,8 @@
            PERFORM Z010-OPN-FILES.                                      00871002
                                                                         00872002
            PERFORM Z030-INIT-FLDS.                                      00875002
+                                                                        00875502
+           PERFORM Z035-RESTART-CHKPT.                                  00875602
                                                                         00876002
            PERFORM Z040-READ-INFILE.                                    00877002
                                                                         00878002
@@ -113,6 +179,8 @@
       *------------------                                               00890002
                                                                         00900002
            PERFORM B010-PCS-XML-GEN.                                    00901002
+                                                                        00901502
+           PERFORM Z095-UPDATE-CHKPT.                                   00901602
                                                                         00902002
            PERFORM Z040-READ-INFILE.                                    00903002
                                                                         00904002
@@ -121,6 +189,12 @@
                                                                         00930002
            PERFORM Z900-DISPLAY-CTR.                                    00930102
                                                                         00930202
+           PERFORM Z905-WRITE-AUDIT-REC.                                00930302
+                                                                        00930402
+           IF WA-VALID-ERR-CTR = ZEROS                                  00930602
+              PERFORM Z097-CLR-CHKPT                                    00930702
+           END-IF.                                                      00930802
+                                                                        00930902
            PERFORM Z020-CLS-FILES.                                      00931002
                                                                         00932002
       ************************ LEVEL B *********************************00940002
@@ -132,20 +206,89 @@
                                                                         00946002
            IF WV-EXC-CD = WC-EXC-CD-OK                                  00947012
               PERFORM Z060-WRITE-OUTFILE                                00947112
+              PERFORM Z065-VALIDATE-OUTFILE                             00947150
            END-IF.                                                      00947212
                                                                         00948012
+       B020-VALIDATE-HANDLE.                                            00948112
+      *----------------------                                           00948212
+                                                                        00948312
+           EVALUATE XML-EVENT                                           00948412
+               WHEN WC-XML-STT-DOC                                      00948452
+                    CONTINUE                                            00948462
+               WHEN WC-XML-STT-ELM                                      00948472
+                    PERFORM Z070-ENRICH-ELE-VAL                         00948482
+               WHEN WC-XML-ATTRIB-NAME                                  00948492
+                    PERFORM Z070-ENRICH-ELE-VAL                         00948502
+               WHEN WC-XML-CONT-CHR                                     00948512
+                    PERFORM C010-CMP-XML-VAL                            00948522
+               WHEN WC-XML-ATTRIB-CHR                                   00948532
+                    PERFORM C010-CMP-XML-VAL                            00948542
+               WHEN OTHER                                               00948552
+                    CONTINUE                                            00948562
+           END-EVALUATE.                                                00948712
+                                                                        00948812
+       Z070-ENRICH-ELE-VAL.                                             00948912
+      *--------------------                                             00949012
+                                                                        00949112
+           MOVE XML-TEXT                    TO WV-ELEMENT-NM.           00949212
+                                                                        00949312
+      ************************ LEVEL C *********************************00949402
+                                                                        00949502
+       C010-CMP-XML-VAL.                                                00949602
+      *-------------------                                              00949702
+                                                                        00949802
+           MOVE XML-TEXT                    TO WV-XML-TEXT.             00949902
+                                                                        00950002
+           EVALUATE WV-ELEMENT-NM                                       00950102
+               WHEN WC-ATT-MSG-SEVERITY                                 00950202
+                    IF WV-XML-TEXT (1:1)  NOT = WV-MSG-SEVERITY         00950302
+                       PERFORM Z075-FLAG-MISMATCH                       00950402
+                    END-IF                                              00950502
+               WHEN WC-ATT-MSG-DATE                                     00950602
+                    IF WV-XML-TEXT (1:10) NOT = WV-MSG-DATE             00950702
+                       PERFORM Z075-FLAG-MISMATCH                       00950802
+                    END-IF                                              00950902
+               WHEN WC-ATT-MSG-ID                                       00951002
+                    IF WV-XML-TEXT (1:10) NOT = WV-MSG-ID               00951102
+                       PERFORM Z075-FLAG-MISMATCH                       00951202
+                    END-IF                                              00951302
+               WHEN WC-ELM-MSG-TYPE                                     00951402
+                    IF WV-XML-TEXT (1:10) NOT = WV-MSG-TYPE             00951502
+                       PERFORM Z075-FLAG-MISMATCH                       00951602
+                    END-IF                                              00951702
+               WHEN WC-ELM-MSG-CATEGORY                                 00951802
+                    IF WV-XML-TEXT (1:10) NOT = WV-MSG-CATEGORY         00951902
+                       PERFORM Z075-FLAG-MISMATCH                       00952002
+                    END-IF                                              00952102
+               WHEN WC-ELM-MSG-TEXT                                     00952202
+                    IF WV-XML-TEXT           NOT = WV-MSG-TEXT          00952302
+                       PERFORM Z075-FLAG-MISMATCH                       00952402
+                    END-IF                                              00952502
+               WHEN OTHER                                               00952602
+                    CONTINUE                                            00952702
+           END-EVALUATE.                                                00952802
+                                                                        00952902
+       Z075-FLAG-MISMATCH.                                              00953002
+      *-----------------------                                          00953102
+                                                                        00953202
+           DISPLAY 'ROUND-TRIP MISMATCH ON ELEMENT:' WV-ELEMENT-NM.     00953302
+                                                                        00953402
+           ADD WC-ONE                       TO WA-VALID-MISMATCH-CTR.   00953502
+                                                                        00953602
       ************************ LEVEL Z *********************************00950002
                                                                         00960002
        Z010-OPN-FILES.                                                  00970002
       *----------------                                                 00980002
                                                                         00990002
            OPEN INPUT  INFILE                                           01000002
+                       CTLFILE                                          01000502
                 OUTPUT OUTFILE.                                         01010002
                                                                         01020002
        Z020-CLS-FILES.                                                  01030002
       *---------------                                                  01040002
                                                                         01050002
            CLOSE INFILE                                                 01060002
+                 CTLFILE                                                01060502
                  OUTFILE.                                               01070002
                                                                         01080002
        Z030-INIT-FLDS.                                                  01090002
@@ -157,7 +300,49 @@
                                                                         01150002
            MOVE LOW-VALUES                  TO WB-EOF-INFILE.           01160002
            MOVE WC-EXC-CD-OK                TO WV-EXC-CD.               01161010
+                                                                        01161502
+           READ CTLFILE                                                 01161602
+             AT END                                                     01161702
+                MOVE 'http://example'       TO WV-NS                    01161802
+                MOVE 'PRE'                  TO WV-NP                    01161852
+                MOVE 1208                   TO WV-CCSID                 01161870
+             NOT AT END                                                 01161902
+                MOVE CTL-NS                 TO WV-NS                    01162002
+                MOVE CTL-NP                 TO WV-NP                    01162102
+                IF CTL-CCSID = ZERO                                     01162120
+                   MOVE 1208                TO WV-CCSID                 01162140
+                ELSE                                                    01162160
+                   MOVE CTL-CCSID           TO WV-CCSID                 01162180
+                END-IF                                                  01162190
+           END-READ.                                                    01162202
                                                                         01170002
+       Z035-RESTART-CHKPT.                                              01171002
+      *--------------------                                             01172002
+                                                                        01173002
+           OPEN INPUT  CHKPTFILE.                                       01174002
+                                                                        01175002
+           READ CHKPTFILE                                               01176002
+             AT END                                                     01176102
+                MOVE ZERO                    TO WV-CHKPT-CTR            01176202
+             NOT AT END                                                 01176302
+                MOVE CHKPT-READ-CTR          TO WV-CHKPT-CTR            01176402
+           END-READ.                                                    01176502
+                                                                        01176602
+           CLOSE CHKPTFILE.                                             01176702
+                                                                        01176802
+           IF WV-CHKPT-CTR > ZERO                                       01176902
+              DISPLAY 'RESTARTING AFTER CHECKPOINT:' WV-CHKPT-CTR       01177002
+              PERFORM Z036-SKIP-INFILE-REC WV-CHKPT-CTR TIMES           01177102
+           END-IF.                                                      01177202
+                                                                        01177302
+       Z036-SKIP-INFILE-REC.                                            01177402
+      *------------------------                                         01177502
+                                                                        01177602
+           READ INFILE                                                  01177702
+             AT END                                                     01177802
+                MOVE HIGH-VALUES             TO WB-EOF-INFILE           01177902
+           END-READ.                                                    01178002
+                                                                        01179002
        Z040-READ-INFILE.                                                01180002
       *-----------------                                                01190002
                                                                         01200002
@@ -168,7 +353,9 @@
                                                                         01250002
            IF WB-EOF-INFILE = LOW-VALUES                                01260002
               ADD WC-ONE                    TO WA-READ-CTR              01270002
-              MOVE INFILE-REC               TO WV-GREETING-MSG          01280002
+              MOVE INFILE-REC               TO WV-MSG-DTL               01280002
+              MOVE WA-READ-CTR              TO WV-MSG-ID-NUM            01281002
+              MOVE WV-MSG-ID-NUM            TO WV-MSG-ID                01282002
            END-IF.                                                      01290002
                                                                         01300002
        Z050-GEN-XML.                                                    01310002
@@ -176,20 +363,22 @@
                                                                         01330002
            XML GENERATE WV-OUTPUT-XML FROM WV-GREETING-MSG              01340002
                   COUNT IN WV-COUNTER                                   01350002
-                   WITH ENCODING 1208                                   01360015
+                   WITH ENCODING WV-CCSID                               01360015
                    WITH XML-DECLARATION                                 01370002
                    WITH ATTRIBUTES                                      01371002
-                        NAMESPACE           IS WC-NS                    01380003
-                        NAMESPACE-PREFIX    IS WC-NP                    01390003
+                        NAMESPACE           IS WV-NS                    01380003
+                        NAMESPACE-PREFIX    IS WV-NP                    01390003
                    NAME OF  WV-GREETING-MSG IS "Greeting"               01400002
                             WV-MSG          IS "Msg"                    01401002
                             WV-MSG-SEVERITY IS "Msg-Severity"           01402002
                             WV-MSG-DATE     IS "Msg-Date"               01403002
+                            WV-MSG-ID       IS "Msg-Id"                 01403502
                             WV-MSG-TYPE     IS "Msg-Type"               01404002
                             WV-MSG-CATEGORY IS "Msg-Category"           01405002
                             WV-MSG-TEXT     IS "Msg-Text"               01406002
                    TYPE OF  WV-MSG-SEVERITY IS ATTRIBUTE                01410002
                             WV-MSG-DATE     IS ATTRIBUTE                01411002
+                            WV-MSG-ID       IS ATTRIBUTE                01411502
                             WV-MSG-TYPE     IS ELEMENT                  01412002
                             WV-MSG-CATEGORY IS ELEMENT                  01413002
                             WV-MSG-TEXT     IS ELEMENT                  01414002
@@ -201,13 +390,14 @@
                             MOVE WC-EXC-CD-ERR TO WV-EXC-CD             01432010
                 NOT  ON EXCEPTION                                       01440002
                             DISPLAY 'SUCCESSFULLY GENRATED XML'         01441003
+                            MOVE WC-EXC-CD-OK  TO WV-EXC-CD             01441503
            END-XML.                                                     01450002
                                                                         01460002
        Z060-WRITE-OUTFILE.                                              01461004
       *-------------------                                              01462004
                                                                         01463004
            MOVE FUNCTION DISPLAY-OF(                                    01463309
-                FUNCTION NATIONAL-OF(WV-OUTPUT-XML,1208),00875)         01463409
+                FUNCTION NATIONAL-OF(WV-OUTPUT-XML,WV-CCSID),00875)     01463409
                                             TO WV-FMT-OUT-XML.          01463511
            MOVE WV-FMT-OUT-XML (1:WV-COUNTER)                           01463613
                                             TO OUTFILE-REC.             01463711
@@ -216,9 +406,73 @@
                                                                         01465004
            ADD WC-ONE                       TO WA-WRITE-CTR.            01466004
                                                                         01467004
+       Z065-VALIDATE-OUTFILE.                                           01467104
+      *-----------------------                                          01467204
+                                                                        01467304
+           XML PARSE WV-FMT-OUT-XML                                     01467404
+               PROCESSING PROCEDURE B020-VALIDATE-HANDLE                01467504
+               ON EXCEPTION                                             01467604
+                    DISPLAY 'OUTFILE XML VALIDATION FAILED:'XML-CODE    01467704
+                    ADD WC-ONE                TO WA-VALID-ERR-CTR       01467804
+               NOT ON EXCEPTION                                         01467904
+                    ADD WC-ONE                TO WA-VALIDATE-CTR        01468004
+           END-XML.                                                     01468104
+                                                                        01468204
+       Z095-UPDATE-CHKPT.                                               01468304
+      *--------------------                                             01468404
+                                                                        01468504
+           DIVIDE WA-READ-CTR BY WC-CHKPT-INTVL                         01468604
+                  GIVING WV-CHKPT-QUOT                                  01468704
+                  REMAINDER WV-CHKPT-REM.                               01468804
+                                                                        01468904
+           IF WV-CHKPT-REM = ZERO                                       01469004
+              PERFORM Z096-WRITE-CHKPT                                  01469104
+           END-IF.                                                      01469204
+                                                                        01469304
+       Z096-WRITE-CHKPT.                                                01469404
+      *--------------------                                             01469504
+                                                                        01469604
+           OPEN OUTPUT CHKPTFILE.                                       01469704
+                                                                        01469804
+           COMPUTE CHKPT-READ-CTR = WV-CHKPT-CTR + WA-READ-CTR.         01469904
+                                                                        01469950
+           WRITE CHKPTFILE-REC.                                         01469960
+                                                                        01469980
+           CLOSE CHKPTFILE.                                             01469990
+                                                                        01470002
+       Z097-CLR-CHKPT.                                                  01470003
+      *--------------------                                             01470004
+                                                                        01470005
+           OPEN OUTPUT CHKPTFILE.                                       01470006
+                                                                        01470007
+           MOVE ZERO                       TO CHKPT-READ-CTR.           01470008
+                                                                        01470009
+           WRITE CHKPTFILE-REC.                                         01470010
+                                                                        01470011
+           CLOSE CHKPTFILE.                                             01470012
+                                                                        01470013
        Z900-DISPLAY-CTR.                                                01470004
       *-----------------                                                01480004
                                                                         01490004
            DISPLAY 'NO OF RECORD READ :'WA-READ-CTR.                    01500004
            DISPLAY 'NO OF RECORD WRITE :'WA-WRITE-CTR.                  01510004
+           DISPLAY 'NO OF RECORD VALIDATED :'WA-VALIDATE-CTR.           01510104
+           DISPLAY 'NO OF VALIDATION ERRORS :'WA-VALID-ERR-CTR.         01510204
                                                                         01520004
+       Z905-WRITE-AUDIT-REC.                                            01520104
+      *-----------------------                                          01520204
+                                                                        01520304
+           OPEN EXTEND AUDITFILE.                                       01520404
+                                                                        01520504
+           INITIALIZE AUDITFILE-REC.                                    01520604
+                                                                        01520704
+           MOVE WC-PGM-NM                    TO AUD-PGM-NM.             01520804
+           MOVE FUNCTION CURRENT-DATE (1:8)  TO AUD-RUN-DATE.           01520904
+           MOVE WA-READ-CTR                  TO AUD-READ-CTR.           01521004
+           MOVE WA-WRITE-CTR                 TO AUD-WRITE-CTR.          01521104
+           MOVE WA-VALID-ERR-CTR             TO AUD-ERROR-CTR.          01521204
+                                                                        01521304
+           WRITE AUDITFILE-REC.                                         01521404
+                                                                        01521504
+           CLOSE AUDITFILE.                                             01521604
+                                                                        01521704
