@@ -22,6 +22,9 @@
            SELECT  INFILE    ASSIGN         TO UT-S-INFILE.             00200003
            SELECT  BOOKFILE  ASSIGN         TO UT-S-BOOKFILE.           00210004
            SELECT  FOODFILE  ASSIGN         TO UT-S-FOODFILE.           00211004
+           SELECT  REJFILE   ASSIGN         TO UT-S-REJFILE.            00211104
+           SELECT  AUDITFILE ASSIGN         TO UT-S-AUDITFILE.          00211204
+           SELECT  VALFILE   ASSIGN         TO UT-S-VALFILE.            00211304
                                                                         00220003
        DATA DIVISION.                                                   00230003
       ****************                                                  00240003
@@ -44,6 +47,7 @@
               RECORDING MODE IS F.                                      00400008
                                                                         00410003
        01 FOOD-REC-ZN.                                                  00420004
+          03 FOOD-REC-TYPE                  PIC X(01).                  00420104
           03 FOOD-REC                       PIC X(250).                 00430004
                                                                         00440003
        FD BOOKFILE                                                      00441004
@@ -52,8 +56,39 @@
               RECORDING MODE IS F.                                      00444008
                                                                         00445004
        01 BOOK-REC-ZN.                                                  00446004
-          03 BOOK-REC                       PIC X(250).                 00447004
+          03 BOOK-REC-TYPE                  PIC X(01).                  00446504
+          03 BOOK-REC                       PIC X(350).                 00447004
                                                                         00448004
+       FD REJFILE                                                       00448104
+              LABEL  RECORD STANDARD                                    00448204
+              BLOCK 0 RECORDS                                           00448304
+              RECORDING MODE IS F.                                      00448404
+                                                                        00448504
+       01 REJ-REC-ZN.                                                   00448604
+          03 REJ-FTN-CD                       PIC X(02).                00448704
+          03 REJ-XML-CODE                     PIC X(10).                00448804
+          03 REJ-INFILE-REC                   PIC X(798).               00448904
+                                                                        00449004
+       FD AUDITFILE                                                     00449104
+              LABEL  RECORD STANDARD                                    00449204
+              BLOCK 0 RECORDS                                           00449304
+              RECORDING MODE IS F.                                      00449404
+                                                                        00449504
+       01 AUDITFILE-REC.                                                00449604
+          03 AUD-PGM-NM                        PIC X(08).               00449704
+          03 AUD-RUN-DATE                      PIC X(08).               00449804
+          03 AUD-READ-CTR                      PIC 9(09).               00449904
+          03 AUD-WRITE-CTR                     PIC 9(09).               00449950
+          03 AUD-ERROR-CTR                     PIC 9(09).               00449970
+                                                                        00449990
+       FD VALFILE                                                       00449992
+              LABEL  RECORD STANDARD                                    00449993
+              BLOCK 0 RECORDS                                           00449994
+              RECORDING MODE IS F.                                      00449995
+                                                                        00449996
+       01 VALFILE-REC.                                                  00449997
+          03 VAL-MODE-SW                       PIC X(01).               00449998
+                                                                        00449999
        WORKING-STORAGE SECTION.                                         00480003
       *=========================                                        00490003
                                                                         00500003
@@ -63,12 +98,19 @@
           03 WA-READ-CTR                    PIC S9(05) PACKED-DECIMAL.  00500405
           03 WA-BOOK-CTR                    PIC S9(05) PACKED-DECIMAL.  00500505
           03 WA-FOOD-CTR                    PIC S9(05) PACKED-DECIMAL.  00500605
+          03 WA-REJ-CTR                     PIC S9(05) PACKED-DECIMAL.  00500655
+          03 WA-CTR-CHK                     PIC S9(05) PACKED-DECIMAL.  00500660
+          03 WA-GENRE-OVFLW-CTR             PIC S9(05) PACKED-DECIMAL.  00500662
+          03 WA-CAL-LOW-CTR                 PIC S9(05) PACKED-DECIMAL.  00500665
+          03 WA-CAL-MED-CTR                 PIC S9(05) PACKED-DECIMAL.  00500670
+          03 WA-CAL-HIGH-CTR                PIC S9(05) PACKED-DECIMAL.  00500675
                                                                         00500705
        01 WS-WI.                                                        00501003
       *----------                                                       00502003
                                                                         00502103
           03 WI-EOF-REC                     PIC X(01).                  00503003
           03 WI-EOF-INFILE                  PIC X(01).                  00503105
+          03 WI-VALIDATE-ONLY               PIC X(01).                  00503205
                                                                         00504003
        01 WS-CS.                                                        00510003
       *-------------------------                                        00511003
@@ -84,6 +126,11 @@
           03 WC-FTN-BK-CD                   PIC X(02) VALUE '02'.       00560406
           03 WC-FTN-FD-CD                   PIC X(02) VALUE '01'.       00560506
           03 WC-ONE                         PIC 9(01) VALUE 1.          00560606
+          03 WC-REC-TYPE-HDR                 PIC X(01) VALUE 'H'.       00560626
+          03 WC-REC-TYPE-DTL                 PIC X(01) VALUE 'D'.       00560646
+          03 WC-REC-TYPE-TRL                 PIC X(01) VALUE 'T'.       00560666
+          03 WC-HDR-CNT-TXT                  PIC X(13) VALUE            00560686
+             'RECORD COUNT:'.                                           00560706
           03 WC-FOOD-NM                     PIC X(04) VALUE 'name'.     00561015
           03 WC-FOOD-PRICE                  PIC X(05) VALUE 'price'.    00562015
           03 WC-FOOD-DESC                   PIC X(11) VALUE             00563003
@@ -112,35 +159,60 @@
              'ATTRIBUTE-CHARACTERS'.                                    00570643
           03 WC-XML-ATTRIB-NAME             PIC X(18) VALUE             00570740
              'ATTRIBUTE-NAME'.                                          00570840
+          03 WC-GENRE-MAX                   PIC 9(02) VALUE 10.         00570903
+          03 WC-CAL-LOW-MAX                 PIC 9(03) VALUE 300.        00570923
+          03 WC-CAL-MED-MAX                 PIC 9(03) VALUE 600.        00570943
                                                                         00571003
        01 WS-WV.                                                        00580003
       *----------                                                       00590035
                                                                         00600003
           03 WV-EXC-CD                      PIC X(02).                  00601030
+          03 WV-XML-CODE                    PIC X(10).                  00601155
           03 WV-ELEMENT-NM                  PIC X(12).                  00610003
           03 WV-INPUT                       PIC X(300).                 00610135
-          03 WV-WRK-PRICE                   PIC X(06).                  00611046
+          03 WV-WRK-PRICE                   PIC X(10).                  00611046
           03 WV-XML-TEXT                    PIC X(20).                  00612003
+          03 WV-AUTHOR-IX                   PIC S9(02) BINARY.          00612103
+          03 WV-CTR-DISP                    PIC 9(05).                  00612133
+          03 WV-CAL-NUM                     PIC 9(03).                  00612143
           03 WV-FILE-REC.                                               00620003
              05 WV-FOOD-REC.                                            00630003
                 07 WV-BREAK-FAST-MENU.                                  00640003
                    09 WV-NAME               PIC X(20).                  00650003
-                   09 WV-PRICE              PIC $Z9.99.                 00660003
+                   09 WV-PRICE              PIC $ZZZ,ZZ9.99.            00660003
                    09 WV-DESC               PIC X(100).                 00670003
                    09 WV-CALORY             PIC X(03).                  00680003
-                07 WV-RSV-ZN                PIC X(129).                 00681048
+                07 WV-RSV-ZN                PIC X(124).                 00681048
              05 WV-CATLG-REC.                                           00690003
                 07 WV-BOOK-REC.                                         00700003
                    09 WV-ID                 PIC X(05).                  00710003
-                   09 WV-AUTHOR             PIC X(25).                  00720003
+                   09 WV-AUTHOR OCCURS 5 TIMES                          00711003
+                                            PIC X(25).                  00712003
                    09 WV-TITLE              PIC X(25).                  00730044
                    09 WV-GENRE              PIC X(20).                  00740003
-                   09 WV-PRICE              PIC $Z9.99.                 00750003
+                   09 WV-PRICE              PIC $ZZZ,ZZ9.99.            00750003
                    09 WV-PUB-DT             PIC X(10).                  00760003
                    09 WV-DESC               PIC X(120).                 00770003
-                07 WV-RSV-ZN                PIC X(39).                  00771048
+                07 WV-RSV-ZN                PIC X(34).                  00771048
                                                                         00780003
-       PROCEDURE DIVISION.                                              00790003
+       01 WS-GENRE-SUM.                                                 00781003
+      *------------------                                               00782003
+                                                                        00783003
+          03 WV-GENRE-CNT                   PIC S9(02) BINARY.          00784003
+          03 WV-GENRE-IX                    PIC S9(02) BINARY.          00785003
+          03 WV-GENRE-FOUND-SW              PIC X(01).                  00786003
+          03 WV-GENRE-AVG                   PIC S9(07)V99               00787003
+                                             PACKED-DECIMAL.            00787103
+          03 WV-GENRE-AVG-DISP              PIC $ZZZ,ZZ9.99.            00787203
+          03 WV-GENRE-PRICE-NUM             PIC S9(07)V99               00787230
+                                             PACKED-DECIMAL.            00787260
+          03 WV-GENRE-TBL OCCURS 10 TIMES.                              00788003
+             05 WV-GENRE-TBL-NM             PIC X(20).                  00789003
+             05 WV-GENRE-TBL-CTR            PIC S9(05) PACKED-DECIMAL.  00789103
+             05 WV-GENRE-TBL-TOT            PIC S9(07)V99               00789203
+                                             PACKED-DECIMAL.            00789303
+                                                                        00790003
+       PROCEDURE DIVISION.                                              00791003
       ********************                                              00800003
                                                                         00810003
            PERFORM A010-STT-XML-PARSE.                                  00820003
@@ -157,24 +229,36 @@
        A010-STT-XML-PARSE.                                              00900003
       *--------------------                                             00910003
                                                                         00920003
+           PERFORM Z015-READ-VAL-SW.                                    00925003
+                                                                        00927003
            PERFORM Z010-OPN-FILES.                                      00930003
                                                                         00940003
            PERFORM Z030-INIT-FLDS.                                      00950003
                                                                         00960003
+           IF WI-VALIDATE-ONLY = WC-IC-OFF                              00960053
+              PERFORM Z215-WRITE-FD-HDR                                 00960103
+              PERFORM Z225-WRITE-BK-HDR                                 00960203
+           END-IF.                                                      00960253
+                                                                        00960303
            PERFORM Z040-READ-INFILE.                                    00970003
                                                                         00980003
        A020-PCS-XML-PARSE.                                              00990003
       *-------------------                                              01000003
                                                                         01010003
+           MOVE WC-EXC-CD-OK                 TO WV-EXC-CD.              01011056
+                                                                        01012056
            XML PARSE WV-INPUT                                           01020023
                PROCESSING PROCEDURE B010-XML-HANDLE                     01021004
             ON EXCEPTION                                                01022004
                DISPLAY 'XML PARSE ERROR XML-CODE: ' XML-CODE            01023004
                MOVE WC-EXC-CD-ERR           TO WV-EXC-CD                01023134
+               MOVE XML-CODE                TO WV-XML-CODE              01023156
            END-XML.                                                     01024004
                                                                         01024122
            IF WV-EXC-CD = WC-EXC-CD-OK                                  01024234
               PERFORM B020-WRITE-OPT-FILE                               01024334
+           ELSE                                                         01024356
+              PERFORM B030-WRITE-REJ-FILE                               01024357
            END-IF.                                                      01024434
                                                                         01024534
            PERFORM Z040-READ-INFILE.                                    01024634
@@ -183,7 +267,15 @@
       *--------------------                                             01050003
                                                                         01060003
            PERFORM Z990-PCS-CTRS.                                       01061030
+                                                                        01061530
+           PERFORM Z995-PRT-GENRE-CAL-RPT.                              01061630
                                                                         01062030
+           IF WI-VALIDATE-ONLY = WC-IC-OFF                              01062090
+              PERFORM Z216-WRITE-FD-TRL                                 01062130
+              PERFORM Z226-WRITE-BK-TRL                                 01062230
+              PERFORM Z997-WRITE-AUDIT-REC                              01062430
+           END-IF.                                                      01062290
+                                                                        01062530
            PERFORM Z020-CLS-FILES.                                      01070003
                                                                         01080003
       **************************** LEVEL B *****************************01100004
@@ -215,11 +307,30 @@
       *---------------------                                            01109130
                                                                         01109230
            IF FTN-CD = WC-FTN-FD-CD                                     01109339
-              PERFORM Z210-WRITE-FD-FILE                                01109430
+              IF WI-VALIDATE-ONLY = WC-IC-OFF                           01109409
+                 PERFORM Z210-WRITE-FD-FILE                             01109430
+              END-IF                                                    01109429
+              ADD WC-ONE                    TO WA-FOOD-CTR              01109432
+              PERFORM Z230-UPDATE-CAL-SUM                               01109431
            ELSE                                                         01109530
-              PERFORM Z220-WRITE-BK-FILE                                01109630
+              IF WI-VALIDATE-ONLY = WC-IC-OFF                           01109609
+                 PERFORM Z220-WRITE-BK-FILE                             01109630
+              END-IF                                                    01109629
+              ADD WC-ONE                    TO WA-BOOK-CTR              01109632
+              PERFORM Z240-UPDATE-GENRE-SUM                             01109631
            END-IF.                                                      01109730
                                                                         01109830
+       B030-WRITE-REJ-FILE.                                             01109930
+      *---------------------                                            01109931
+                                                                        01109932
+           MOVE FTN-CD                      TO REJ-FTN-CD.              01109933
+           MOVE WV-XML-CODE                 TO REJ-XML-CODE.            01109934
+           MOVE INFILE-REC                  TO REJ-INFILE-REC.          01109935
+                                                                        01109936
+           WRITE REJ-REC-ZN.                                            01109937
+                                                                        01109938
+           ADD WC-ONE                       TO WA-REJ-CTR.              01109939
+                                                                        01109940
       **************************** LEVEL C *****************************01110006
                                                                         01120006
        C010-PCS-XML-PARSE.                                              01120106
@@ -277,22 +388,55 @@
        Z010-OPN-FILES.                                                  01130006
       *----------------                                                 01140006
                                                                         01150006
-           OPEN INPUT  INFILE                                           01160006
-                OUTPUT FOODFILE                                         01170006
-                       BOOKFILE.                                        01180006
+           IF WI-VALIDATE-ONLY = WC-IC-ON                               01155006
+              OPEN INPUT  INFILE                                        01156006
+                   OUTPUT REJFILE                                       01157006
+           ELSE                                                         01158006
+              OPEN INPUT  INFILE                                        01160006
+                   OUTPUT FOODFILE                                      01170006
+                          BOOKFILE                                      01180006
+                          REJFILE                                       01180106
+           END-IF.                                                      01180206
                                                                         01190006
+       Z015-READ-VAL-SW.                                                01195006
+      *------------------                                               01196006
+                                                                        01197006
+           OPEN INPUT  VALFILE.                                         01198006
+                                                                        01198106
+           READ VALFILE                                                 01198206
+             AT END                                                     01198306
+                MOVE WC-IC-OFF               TO WI-VALIDATE-ONLY        01198406
+             NOT AT END                                                 01198506
+                IF VAL-MODE-SW = 'Y'                                    01198606
+                   MOVE WC-IC-ON             TO WI-VALIDATE-ONLY        01198706
+                   DISPLAY 'RUNNING IN VALIDATE-ONLY MODE - '           01198806
+                           'FOODFILE/BOOKFILE WILL NOT BE WRITTEN'      01198906
+                ELSE                                                    01198956
+                   MOVE WC-IC-OFF            TO WI-VALIDATE-ONLY        01199006
+                END-IF                                                  01199106
+           END-READ.                                                    01199206
+                                                                        01199306
+           CLOSE VALFILE.                                               01199406
+                                                                        01199506
        Z020-CLS-FILES.                                                  01200006
       *---------------                                                  01210006
                                                                         01220006
-           CLOSE  INFILE                                                01230007
-                  FOODFILE                                              01240006
-                  BOOKFILE.                                             01250006
+           IF WI-VALIDATE-ONLY = WC-IC-ON                               01221006
+              CLOSE  INFILE                                             01222006
+                     REJFILE                                            01223006
+           ELSE                                                         01224006
+              CLOSE  INFILE                                             01230007
+                     FOODFILE                                           01240006
+                     BOOKFILE                                           01250006
+                     REJFILE                                            01250106
+           END-IF.                                                      01250206
                                                                         01260006
        Z030-INIT-FLDS.                                                  01270006
       *---------------                                                  01280006
                                                                         01290006
            INITIALIZE WS-WV                                             01300014
-                      WS-WA.                                            01301014
+                      WS-WA                                             01301014
+                      WS-GENRE-SUM.                                     01301514
                                                                         01310006
            MOVE LOW-VALUES                  TO WI-EOF-INFILE            01320006
                                                WI-EOF-REC.              01330006
@@ -341,6 +485,8 @@
            INITIALIZE WV-FOOD-REC                                       01710006
                       WV-WRK-PRICE                                      01710106
                       WV-CATLG-REC.                                     01711047
+                                                                        01711147
+           MOVE ZERO                        TO WV-AUTHOR-IX.            01711247
                                                                         01720006
        Z100-MVE-FD-NM.                                                  01730006
       *----------------                                                 01740006
@@ -374,7 +520,10 @@
        Z150-MVE-BK-AUTHOR.                                              01920030
       *--------------------                                             01930030
                                                                         01940030
-           MOVE XML-TEXT                    TO WV-AUTHOR.               01950030
+           IF WV-AUTHOR-IX < 5                                          01941030
+              ADD 1                         TO WV-AUTHOR-IX             01942030
+              MOVE XML-TEXT                 TO WV-AUTHOR (WV-AUTHOR-IX) 01943030
+           END-IF.                                                      01944030
                                                                         01960030
        Z160-MVE-BK-TITLE.                                               01970030
       *-------------------                                              01980030
@@ -412,10 +561,10 @@
                                                                         02282030
            MOVE WV-FOOD-REC                 TO FOOD-REC.                02283030
                                                                         02283137
+           MOVE WC-REC-TYPE-DTL             TO FOOD-REC-TYPE.           02283139
+                                                                        02283237
            WRITE FOOD-REC-ZN.                                           02283238
                                                                         02284030
-           ADD WC-ONE                       TO WA-FOOD-CTR.             02284130
-                                                                        02285030
        Z220-WRITE-BK-FILE.                                              02290030
       *--------------------                                             02300030
                                                                         02310030
@@ -423,14 +572,201 @@
                                                                         02330030
            MOVE WV-CATLG-REC                TO BOOK-REC.                02340030
                                                                         02341036
+           MOVE WC-REC-TYPE-DTL             TO BOOK-REC-TYPE.           02341038
+                                                                        02341537
            WRITE BOOK-REC-ZN.                                           02342038
                                                                         02350030
-           ADD WC-ONE                       TO WA-BOOK-CTR.             02360030
+       Z215-WRITE-FD-HDR.                                               02350130
+      *--------------------                                             02350230
+                                                                        02350330
+           INITIALIZE FOOD-REC-ZN.                                      02350430
+                                                                        02350530
+           MOVE WC-REC-TYPE-HDR              TO FOOD-REC-TYPE.          02350630
+                                                                        02350730
+           STRING WC-PGM-NM                  DELIMITED BY SIZE          02350830
+                  FUNCTION CURRENT-DATE (1:8) DELIMITED BY SIZE         02350930
+                  INTO FOOD-REC                                         02351030
+           END-STRING.                                                  02351130
+                                                                        02351230
+           WRITE FOOD-REC-ZN.                                           02351330
+                                                                        02351430
+       Z216-WRITE-FD-TRL.                                               02351530
+      *--------------------                                             02351630
+                                                                        02351730
+           INITIALIZE FOOD-REC-ZN.                                      02351830
+                                                                        02351930
+           MOVE WC-REC-TYPE-TRL              TO FOOD-REC-TYPE.          02352030
+                                                                        02352130
+           MOVE WA-FOOD-CTR                  TO WV-CTR-DISP.            02352190
+                                                                        02352210
+           STRING WC-HDR-CNT-TXT             DELIMITED BY SIZE          02352230
+                  WV-CTR-DISP                DELIMITED BY SIZE          02352330
+                  INTO FOOD-REC                                         02352430
+           END-STRING.                                                  02352530
+                                                                        02352630
+           WRITE FOOD-REC-ZN.                                           02352730
+                                                                        02352830
+       Z225-WRITE-BK-HDR.                                               02352930
+      *--------------------                                             02353030
+                                                                        02353130
+           INITIALIZE BOOK-REC-ZN.                                      02353230
+                                                                        02353330
+           MOVE WC-REC-TYPE-HDR              TO BOOK-REC-TYPE.          02353430
+                                                                        02353530
+           STRING WC-PGM-NM                  DELIMITED BY SIZE          02353630
+                  FUNCTION CURRENT-DATE (1:8) DELIMITED BY SIZE         02353730
+                  INTO BOOK-REC                                         02353830
+           END-STRING.                                                  02353930
+                                                                        02354030
+           WRITE BOOK-REC-ZN.                                           02354130
+                                                                        02354230
+       Z226-WRITE-BK-TRL.                                               02354330
+      *--------------------                                             02354430
+                                                                        02354530
+           INITIALIZE BOOK-REC-ZN.                                      02354630
+                                                                        02354730
+           MOVE WC-REC-TYPE-TRL              TO BOOK-REC-TYPE.          02354830
+                                                                        02354930
+           MOVE WA-BOOK-CTR                  TO WV-CTR-DISP.            02354990
+                                                                        02355010
+           STRING WC-HDR-CNT-TXT             DELIMITED BY SIZE          02355030
+                  WV-CTR-DISP                DELIMITED BY SIZE          02355130
+                  INTO BOOK-REC                                         02355230
+           END-STRING.                                                  02355330
+                                                                        02355430
+           WRITE BOOK-REC-ZN.                                           02355530
                                                                         02370030
+       Z230-UPDATE-CAL-SUM.                                             02371030
+      *----------------------                                           02372030
+                                                                        02373030
+           MOVE WV-CALORY IN WV-FOOD-REC     TO WV-CAL-NUM.             02374030
+                                                                        02375030
+           IF WV-CAL-NUM < WC-CAL-LOW-MAX                               02376030
+              ADD WC-ONE                     TO WA-CAL-LOW-CTR          02377030
+           ELSE                                                         02378030
+              IF WV-CAL-NUM < WC-CAL-MED-MAX                            02379030
+                 ADD WC-ONE                  TO WA-CAL-MED-CTR          02379130
+              ELSE                                                      02379230
+                 ADD WC-ONE                  TO WA-CAL-HIGH-CTR         02379330
+              END-IF                                                    02379430
+           END-IF.                                                      02379530
+                                                                        02379630
+       Z240-UPDATE-GENRE-SUM.                                           02379730
+      *------------------------                                         02379830
+                                                                        02379930
+           MOVE WC-IC-OFF                    TO WV-GENRE-FOUND-SW.      02379940
+           MOVE ZERO                         TO WV-GENRE-IX.            02379950
+                                                                        02379960
+           PERFORM Z241-FIND-GENRE-SLOT                                 02379970
+                   UNTIL WV-GENRE-FOUND-SW = WC-IC-ON                   02379980
+                      OR WV-GENRE-IX = WC-GENRE-MAX.                    02379990
+                                                                        02380000
+           IF WV-GENRE-FOUND-SW = WC-IC-OFF                             02380010
+              AND WV-GENRE-CNT < WC-GENRE-MAX                           02380020
+              ADD 1                          TO WV-GENRE-CNT            02380030
+              MOVE WV-GENRE-CNT              TO WV-GENRE-IX             02380040
+              MOVE WV-GENRE IN WV-BOOK-REC   TO WV-GENRE-TBL-NM         02380050
+                                                 (WV-GENRE-IX)          02380060
+              MOVE WC-IC-ON                  TO WV-GENRE-FOUND-SW       02380065
+           END-IF.                                                      02380070
+                                                                        02380080
+           IF WV-GENRE-FOUND-SW = WC-IC-ON                              02380090
+              ADD 1                          TO                         02380100
+                  WV-GENRE-TBL-CTR (WV-GENRE-IX)                        02380110
+              MOVE WV-PRICE IN WV-BOOK-REC    TO WV-GENRE-PRICE-NUM     02380115
+              ADD WV-GENRE-PRICE-NUM          TO                        02380120
+                  WV-GENRE-TBL-TOT (WV-GENRE-IX)                        02380130
+           ELSE                                                         02380135
+              ADD 1                          TO WA-GENRE-OVFLW-CTR      02380136
+              DISPLAY 'GENRE TABLE FULL, GENRE NOT TRACKED:'            02380137
+                       WV-GENRE IN WV-BOOK-REC                          02380138
+           END-IF.                                                      02380140
+                                                                        02380150
+       Z241-FIND-GENRE-SLOT.                                            02380160
+      *------------------------                                         02380170
+                                                                        02380180
+           ADD 1                             TO WV-GENRE-IX.            02380190
+                                                                        02380200
+           IF WV-GENRE-IX <= WV-GENRE-CNT                               02380210
+              IF WV-GENRE-TBL-NM (WV-GENRE-IX) =                        02380220
+                 WV-GENRE IN WV-BOOK-REC                                02380230
+                 MOVE WC-IC-ON               TO WV-GENRE-FOUND-SW       02380240
+              END-IF                                                    02380250
+           ELSE                                                         02380260
+              MOVE WC-GENRE-MAX              TO WV-GENRE-IX             02380270
+           END-IF.                                                      02380280
+                                                                        02380290
+       Z995-PRT-GENRE-CAL-RPT.                                          02380300
+      *--------------------------                                       02380310
+                                                                        02380320
+           DISPLAY '-------------------------------------------'.       02380330
+           DISPLAY 'FOOD CALORIE BAND SUMMARY (BAND / COUNT)'.          02380340
+           DISPLAY '  LOW  (UNDER' WC-CAL-LOW-MAX 'CAL)   :-'           02380350
+                    WA-CAL-LOW-CTR.                                     02380360
+           DISPLAY '  MEDIUM (UNDER' WC-CAL-MED-MAX 'CAL) :-'           02380370
+                    WA-CAL-MED-CTR.                                     02380380
+           DISPLAY '  HIGH (' WC-CAL-MED-MAX 'CAL AND OVER) :-'         02380390
+                    WA-CAL-HIGH-CTR.                                    02380400
+                                                                        02380410
+           DISPLAY 'BOOK GENRE SUMMARY (GENRE / COUNT / AVG PRICE)'.    02380420
+                                                                        02380430
+           MOVE ZERO                         TO WV-GENRE-IX.            02380440
+                                                                        02380450
+           PERFORM Z996-PRT-GENRE-LINE                                  02380455
+                   UNTIL WV-GENRE-IX = WV-GENRE-CNT.                    02380460
+           DISPLAY '-------------------------------------------'.       02380470
+                                                                        02380480
+       Z996-PRT-GENRE-LINE.                                             02380490
+      *------------------------                                         02380500
+                                                                        02380505
+           ADD 1                             TO WV-GENRE-IX.            02380508
+                                                                        02380510
+           MOVE ZERO                         TO WV-GENRE-AVG.           02380520
+                                                                        02380530
+           IF WV-GENRE-TBL-CTR (WV-GENRE-IX) > ZERO                     02380540
+              COMPUTE WV-GENRE-AVG =                                    02380550
+                 WV-GENRE-TBL-TOT (WV-GENRE-IX) /                       02380560
+                 WV-GENRE-TBL-CTR (WV-GENRE-IX)                         02380570
+           END-IF.                                                      02380580
+                                                                        02380590
+           MOVE WV-GENRE-AVG                 TO WV-GENRE-AVG-DISP.      02380600
+                                                                        02380610
+           DISPLAY '  ' WV-GENRE-TBL-NM (WV-GENRE-IX) ' CNT:'           02380620
+                    WV-GENRE-TBL-CTR (WV-GENRE-IX) ' AVG PRICE:'        02380630
+                    WV-GENRE-AVG-DISP.                                  02380640
+                                                                        02380650
        Z990-PCS-CTRS.                                                   02380030
       *---------------                                                  02390030
                                                                         02400030
            DISPLAY 'NUMBER OF RECORDS READ :-' WA-READ-CTR.             02410030
            DISPLAY 'NUMBER OF FOOD RECORDS :-' WA-FOOD-CTR.             02420030
            DISPLAY 'NUMBER OF BOOK RECORDS :-' WA-BOOK-CTR.             02430030
+           DISPLAY 'NUMBER OF REJECT RECORDS :-' WA-REJ-CTR.            02430130
+           DISPLAY 'NUMBER OF GENRE TABLE OVERFLOWS :-'                 02430150
+                    WA-GENRE-OVFLW-CTR.                                 02430160
+                                                                        02430230
+           ADD WA-FOOD-CTR  WA-BOOK-CTR  WA-REJ-CTR TO WA-CTR-CHK.      02430330
+                                                                        02430430
+           IF WA-CTR-CHK IS NOT EQUAL TO WA-READ-CTR                    02430530
+              DISPLAY 'CTR MISMATCH - READ VS FOOD+BOOK+REJECT :-'      02430630
+                       WA-READ-CTR ' VS ' WA-CTR-CHK                    02430730
+              MOVE 4                        TO RETURN-CODE              02430830
+           END-IF.                                                      02430930
                                                                         02440030
+       Z997-WRITE-AUDIT-REC.                                            02440130
+      *-----------------------                                          02440230
+                                                                        02440330
+           OPEN EXTEND AUDITFILE.                                       02440430
+                                                                        02440530
+           INITIALIZE AUDITFILE-REC.                                    02440630
+                                                                        02440730
+           MOVE WC-PGM-NM                    TO AUD-PGM-NM.             02440830
+           MOVE FUNCTION CURRENT-DATE (1:8)  TO AUD-RUN-DATE.           02440930
+           MOVE WA-READ-CTR                  TO AUD-READ-CTR.           02441030
+           ADD  WA-FOOD-CTR  WA-BOOK-CTR     TO AUD-WRITE-CTR.          02441130
+           MOVE WA-REJ-CTR                   TO AUD-ERROR-CTR.          02441230
+                                                                        02441330
+           WRITE AUDITFILE-REC.                                         02441430
+                                                                        02441530
+           CLOSE AUDITFILE.                                             02441630
+                                                                        02441730
