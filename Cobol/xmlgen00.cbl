@@ -19,7 +19,7 @@
       *--------------                                                   00190000
                                                                         00200000
            C01 IS NEXT-PAGE                                             00210000
-           CURRENCY SIGN IS "RS." WITH PICTURE SYMBOL "$".              00220000
+           CURRENCY SIGN IS "RS" WITH PICTURE SYMBOL "$".               00220000
                                                                         00230000
        INPUT-OUTPUT SECTION.                                            00240000
       *======================                                           00250000
@@ -30,7 +30,9 @@
            SELECT INFILE   ASSIGN           TO UT-S-INFILE.             00270000
            SELECT OUTFILE  ASSIGN           TO UT-S-OUTFILE.            00280000
            SELECT ERRFILE  ASSIGN           TO UT-S-ERRFILE.            00281001
-                                                                        00290000
+           SELECT CHKPTFILE ASSIGN          TO UT-S-CHKPTFILE.          00281501
+           SELECT AUDITFILE ASSIGN          TO UT-S-AUDITFILE.          00281601
+                                                                        00281701
        DATA DIVISION.                                                   00300000
       ****************                                                  00310000
                                                                         00320000
@@ -61,13 +63,33 @@
        01 ERRFILE-REC.                                                  00486005
               03 ERR-REC-ZN                 PIC X(150).                 00487001
                                                                         00488001
+       FD CHKPTFILE                                                     00488101
+              LABEL RECORD STANDARD                                     00488201
+              BLOCK 0 RECORDS                                           00488301
+              RECORDING MODE F.                                         00488401
+                                                                        00488501
+       01 CHKPTFILE-REC.                                                00488601
+              03 CHKPT-READ-CTR             PIC 9(09).                  00488701
+                                                                        00488801
+       FD AUDITFILE                                                     00488811
+              LABEL RECORD STANDARD                                     00488821
+              BLOCK 0 RECORDS                                           00488831
+              RECORDING MODE F.                                         00488841
+                                                                        00488851
+       01 AUDITFILE-REC.                                                00488861
+              03 AUD-PGM-NM                 PIC X(08).                  00488871
+              03 AUD-RUN-DATE               PIC X(08).                  00488881
+              03 AUD-READ-CTR               PIC 9(09).                  00488891
+              03 AUD-WRITE-CTR              PIC 9(09).                  00488895
+              03 AUD-ERROR-CTR              PIC 9(09).                  00488898
+                                                                        00488899
        WORKING-STORAGE SECTION.                                         00490000
       *=========================                                        00500000
                                                                         00510000
        01 WS-CS.                                                        00520000
       *----------                                                       00530000
                                                                         00540000
-           03 WC-PGM-NM                     PIC X(08) VALUE 'XMLPARSE'. 00550000
+           03 WC-PGM-NM                     PIC X(08) VALUE 'XMLGEN00'. 00550000
            03 WC-PCS-NM                     PIC X(40) VALUE             00560000
               'XML GENERATION'.                                         00570000
            03 WC-IC-ON                      PIC X(01) VALUE '1'.        00580001
@@ -81,6 +103,13 @@
               'ERROR OCCURED FOR RECORD EMP ID:'.                       00595005
            03 WC-HDR-INFO                   PIC X(50) VALUE             00600001
               '<?XML VERSION="1.0" ENCODING="ISO-8859-1"?>'.            00610001
+           03 WC-CHKPT-INTVL                PIC 9(03) VALUE 100.        00610101
+           03 WC-JOIN-YR-MIN                PIC X(04) VALUE '1950'.     00610111
+           03 WC-JOIN-YR-MAX                PIC X(04) VALUE '2099'.     00610121
+           03 WC-XML-CD-BADYR               PIC X(10) VALUE             00610131
+              'BADJOINYR'.                                              00610141
+           03 WC-XML-CD-BADSAL              PIC X(10) VALUE             00610151
+              'BADSALARY'.                                              00610161
                                                                         00620001
        01 WS-WV.                                                        00630001
       *----------                                                       00640001
@@ -95,9 +124,16 @@
               05 WV-EMP-DESG                PIC X(20).                  00700001
               05 WV-EMP-JOIN-YR             PIC X(04).                  00710001
               05 WV-EMP-SALARY              PIC 9(09).                  00720001
-              05 WV-EMP-ADDR                PIC X(34).                  00730011
+              05 WV-EMP-ADDR.                                           00730011
+                 07 WV-EMP-STREET           PIC X(10).                  00730021
+                 07 WV-EMP-ZIP              PIC X(06).                  00730031
+                 07 WV-EMP-CITY             PIC X(08).                  00730041
+                 07 WV-EMP-STATE            PIC X(10).                  00730051
                                                                         00790001
            03 WV-XML-DATA-LN                PIC S9(04) BINARY.          00800005
+           03 WV-CHKPT-CTR                  PIC 9(09).                  00800105
+           03 WV-CHKPT-QUOT                 PIC 9(09).                  00800155
+           03 WV-CHKPT-REM                  PIC 9(03).                  00800205
                                                                         00810001
        01 WS-IC.                                                        00810101
       *----------                                                       00810201
@@ -134,6 +170,8 @@
                                                                         00990001
            PERFORM Z030-INIT-FLDS.                                      01000001
                                                                         01010001
+           PERFORM Z035-RESTART-CHKPT.                                  01030001
+                                                                        01035001
            PERFORM Z040-READ-INFILE.                                    01040001
                                                                         01050001
        A020-PCS-XML-GEN.                                                01060001
@@ -141,7 +179,11 @@
                                                                         01080001
            DISPLAY 'INSIDE A020'.                                       01081014
                                                                         01082014
-           PERFORM Z050-GEN-XML-STRUCTURE.                              01090001
+           PERFORM Z045-VALIDATE-EMP-DTL.                               01085001
+                                                                        01086001
+           IF WV-EXE-CD = WC-EXE-CD-OK                                  01087001
+              PERFORM Z050-GEN-XML-STRUCTURE                            01088001
+           END-IF.                                                      01089001
                                                                         01100001
            IF WV-EXE-CD =  WC-EXE-CD-OK                                 01101001
               PERFORM Z060-CNCT-XML-HDR                                 01102101
@@ -151,14 +193,26 @@
               PERFORM Z080-WRITE-ERR-FILE                               01104101
            END-IF.                                                      01105001
                                                                         01120001
+           PERFORM Z095-UPDATE-CHKPT.                                   01105101
+                                                                        01105201
            PERFORM Z040-READ-INFILE.                                    01120103
                                                                         01121003
        A030-END-XML-GEN.                                                01130001
       *------------------                                               01140001
                                                                         01150001
+           IF WA-ERROR-CTR = ZEROS                                      01155001
+              PERFORM Z097-CLR-CHKPT                                    01156001
+           END-IF.                                                      01157001
+                                                                        01158001
            PERFORM Z020-CLS-FILES.                                      01160001
                                                                         01170001
            PERFORM Z100-PCS-CTRS.                                       01180001
+                                                                        01180501
+           PERFORM Z105-WRITE-AUDIT-REC.                                01180701
+                                                                        01181001
+           IF WA-ERROR-CTR > ZEROS                                      01182001
+              MOVE 4                         TO RETURN-CODE             01183001
+           END-IF.                                                      01184001
                                                                         01190001
       *********************** LEVEL Z **********************************01200001
                                                                         01210001
@@ -187,6 +241,33 @@
                                                                         01430001
            MOVE WC-EXE-CD-OK                TO WV-EXE-CD.               01431002
                                                                         01432002
+       Z035-RESTART-CHKPT.                                              01432101
+      *---------------------                                            01432201
+                                                                        01432301
+           OPEN INPUT  CHKPTFILE.                                       01432401
+                                                                        01432501
+           READ CHKPTFILE                                               01432601
+             AT END                                                     01432701
+                MOVE ZERO                    TO WV-CHKPT-CTR            01432801
+             NOT AT END                                                 01432901
+                MOVE CHKPT-READ-CTR          TO WV-CHKPT-CTR            01433001
+           END-READ.                                                    01433101
+                                                                        01433201
+           CLOSE CHKPTFILE.                                             01433301
+                                                                        01433401
+           IF WV-CHKPT-CTR > ZERO                                       01433501
+              DISPLAY 'RESTARTING AFTER CHECKPOINT:' WV-CHKPT-CTR       01433601
+              PERFORM Z036-SKIP-INFILE-REC WV-CHKPT-CTR TIMES           01433701
+           END-IF.                                                      01433801
+                                                                        01433901
+       Z036-SKIP-INFILE-REC.                                            01434001
+      *------------------------                                         01434101
+                                                                        01434201
+           READ INFILE                                                  01434301
+             AT END                                                     01434401
+                MOVE HIGH-VALUES             TO WI-EOF-IC               01434501
+           END-READ.                                                    01434601
+                                                                        01434701
        Z040-READ-INFILE.                                                01440001
       *-------------------                                              01450001
                                                                         01460001
@@ -204,6 +285,25 @@
               MOVE IPT-REC-ZN               TO WV-EMP-DTL               01531001
            END-IF.                                                      01540001
                                                                         01550001
+       Z045-VALIDATE-EMP-DTL.                                           01555001
+      *------------------------                                         01556001
+                                                                        01557001
+           MOVE WC-EXE-CD-OK                 TO WV-EXE-CD.              01557101
+                                                                        01557201
+           IF WV-EMP-JOIN-YR IS NOT NUMERIC                             01557301
+              OR WV-EMP-JOIN-YR < WC-JOIN-YR-MIN                        01557401
+              OR WV-EMP-JOIN-YR > WC-JOIN-YR-MAX                        01557501
+              MOVE WC-EXE-CD-ERR             TO WV-EXE-CD               01557601
+              MOVE WC-XML-CD-BADYR           TO WV-XML-CODE             01557701
+           END-IF.                                                      01557801
+                                                                        01557901
+           IF WV-EXE-CD = WC-EXE-CD-OK                                  01558001
+              AND (WV-EMP-SALARY NOT > ZERO                             01558101
+              OR   WV-EMP-SALARY IS NOT NUMERIC)                        01558150
+              MOVE WC-EXE-CD-ERR             TO WV-EXE-CD               01558201
+              MOVE WC-XML-CD-BADSAL          TO WV-XML-CODE             01558301
+           END-IF.                                                      01558401
+                                                                        01559001
        Z050-GEN-XML-STRUCTURE.                                          01560001
       *-----------------------                                          01570001
                                                                         01580001
@@ -219,6 +319,10 @@
                         WV-EMP-JOIN-YR      IS "JoinYear"               01660001
                         WV-EMP-SALARY       IS "Salary"                 01670001
                         WV-EMP-ADDR         IS "Address"                01680001
+                        WV-EMP-STREET       IS "Street"                 01681001
+                        WV-EMP-ZIP          IS "Zipcode"                01682001
+                        WV-EMP-CITY         IS "City"                   01683001
+                        WV-EMP-STATE        IS "State"                  01684001
                SUPPRESS                                                 01740001
                         EVERY NONNUMERIC ELEMENT WHEN SPACE             01750001
                         EVERY NUMERIC    ELEMENT WHEN ZERO              01760002
@@ -266,6 +370,39 @@
                                                                         02100002
            ADD WC-ONE                       TO WA-WRITE-CTR.            02110002
                                                                         02120002
+       Z095-UPDATE-CHKPT.                                               02121002
+      *--------------------                                             02122002
+                                                                        02123002
+           DIVIDE WA-READ-CTR BY WC-CHKPT-INTVL                         02124002
+                  GIVING WV-CHKPT-QUOT                                  02125002
+                  REMAINDER WV-CHKPT-REM.                               02126002
+                                                                        02127002
+           IF WV-CHKPT-REM = ZERO                                       02128002
+              PERFORM Z096-WRITE-CHKPT                                  02129002
+           END-IF.                                                      02129502
+                                                                        02129602
+       Z096-WRITE-CHKPT.                                                02129702
+      *--------------------                                             02129802
+                                                                        02129902
+           OPEN OUTPUT CHKPTFILE.                                       02129952
+                                                                        02129972
+           COMPUTE CHKPT-READ-CTR = WV-CHKPT-CTR + WA-READ-CTR.         02129982
+                                                                        02129992
+           WRITE CHKPTFILE-REC.                                         02129996
+                                                                        02129998
+           CLOSE CHKPTFILE.                                             02129999
+                                                                        02120002
+       Z097-CLR-CHKPT.                                                  02129712
+      *--------------------                                             02129812
+                                                                        02129912
+           OPEN OUTPUT CHKPTFILE.                                       02129962
+                                                                        02129972
+           MOVE ZERO                       TO CHKPT-READ-CTR.           02129982
+                                                                        02129992
+           WRITE CHKPTFILE-REC.                                         02129996
+                                                                        02129998
+           CLOSE CHKPTFILE.                                             02129999
+                                                                        02120002
        Z100-PCS-CTRS.                                                   02130002
       *---------------                                                  02140002
                                                                         02150002
@@ -275,3 +412,20 @@
                                                                         02190002
            DISPLAY ' TOTAL NUMBER OF ERROR RECORD:'WA-ERROR-CTR.        02200002
                                                                         02210002
+       Z105-WRITE-AUDIT-REC.                                            02210102
+      *-----------------------                                          02210202
+                                                                        02210302
+           OPEN EXTEND AUDITFILE.                                       02210402
+                                                                        02210502
+           INITIALIZE AUDITFILE-REC.                                    02210602
+                                                                        02210702
+           MOVE WC-PGM-NM                    TO AUD-PGM-NM.             02210802
+           MOVE FUNCTION CURRENT-DATE (1:8)  TO AUD-RUN-DATE.           02210902
+           MOVE WA-READ-CTR                  TO AUD-READ-CTR.           02211002
+           MOVE WA-WRITE-CTR                 TO AUD-WRITE-CTR.          02211102
+           MOVE WA-ERROR-CTR                 TO AUD-ERROR-CTR.          02211202
+                                                                        02211302
+           WRITE AUDITFILE-REC.                                         02211402
+                                                                        02211502
+           CLOSE AUDITFILE.                                             02211602
+                                                                        02211702
