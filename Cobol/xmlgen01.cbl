@@ -19,7 +19,7 @@
       *--------------                                                   00190000
                                                                         00200000
            C01 IS NEXT-PAGE                                             00210000
-           CURRENCY SIGN IS "RS." WITH PICTURE SYMBOL "$".              00220000
+           CURRENCY SIGN IS "RS" WITH PICTURE SYMBOL "$".               00220000
                                                                         00230000
        INPUT-OUTPUT SECTION.                                            00240000
       *======================                                           00250000
@@ -30,7 +30,9 @@
            SELECT INFILE   ASSIGN           TO UT-S-INFILE.             00300000
            SELECT OUTFILE  ASSIGN           TO UT-S-OUTFILE.            00310000
            SELECT ERRFILE  ASSIGN           TO UT-S-ERRFILE.            00320000
-                                                                        00330000
+           SELECT CHKPTFILE ASSIGN          TO UT-S-CHKPTFILE.          00320501
+           SELECT AUDITFILE ASSIGN          TO UT-S-AUDITFILE.          00320601
+                                                                        00320701
        DATA DIVISION.                                                   00340000
       ****************                                                  00350000
                                                                         00360000
@@ -60,30 +62,60 @@
               RECORDING MODE F.                                         00590000
                                                                         00600000
        01 ERRFILE-REC.                                                  00610000
-              03 ERR-REC-ZN                 PIC X(200).                 00620000
+              03 ERR-FTN-CD                 PIC X(02).                  00611001
+              03 ERR-EMP-ID                 PIC X(10).                  00612001
+              03 ERR-EMP-NAME               PIC X(20).                  00613001
+              03 ERR-XML-CODE               PIC X(10).                  00614001
+              03 ERR-RUN-TS                 PIC X(14).                  00615001
+              03 FILLER                     PIC X(144).                 00616001
                                                                         00630000
+       FD CHKPTFILE                                                     00630101
+              LABEL RECORD STANDARD                                     00630201
+              BLOCK 0 RECORDS                                           00630301
+              RECORDING MODE F.                                         00630401
+                                                                        00630501
+       01 CHKPTFILE-REC.                                                00630601
+              03 CHKPT-READ-CTR             PIC 9(09).                  00630701
+                                                                        00630801
+       FD AUDITFILE                                                     00630811
+              LABEL RECORD STANDARD                                     00630821
+              BLOCK 0 RECORDS                                           00630831
+              RECORDING MODE F.                                         00630841
+                                                                        00630851
+       01 AUDITFILE-REC.                                                00630861
+              03 AUD-PGM-NM                 PIC X(08).                  00630871
+              03 AUD-RUN-DATE               PIC X(08).                  00630881
+              03 AUD-READ-CTR               PIC 9(09).                  00630891
+              03 AUD-WRITE-CTR              PIC 9(09).                  00630895
+              03 AUD-ERROR-CTR              PIC 9(09).                  00630898
+                                                                        00630899
        WORKING-STORAGE SECTION.                                         00640000
       *=========================                                        00650000
                                                                         00660000
        01 WS-CS.                                                        00670000
       *----------                                                       00680000
                                                                         00690000
-           03 WC-PGM-NM                     PIC X(08) VALUE 'XMLPARSE'. 00700000
+           03 WC-PGM-NM                     PIC X(08) VALUE 'XMLGEN01'. 00700000
            03 WC-PCS-NM                     PIC X(40) VALUE             00710000
               'XML GENERATION'.                                         00720000
            03 WC-IC-ON                      PIC X(01) VALUE '1'.        00730000
            03 WC-IC-OFF                     PIC X(01) VALUE '0'.        00740000
            03 WC-FTN-01                     PIC X(02) VALUE '01'.       00741001
            03 WC-FTN-02                     PIC X(02) VALUE '02'.       00742001
+           03 WC-FTN-03                     PIC X(02) VALUE '03'.       00742101
            03 WC-COMMA                      PIC X(01) VALUE ','.        00750000
            03 WC-ONE                        PIC 9(01) VALUE 1 BINARY.   00760000
            03 WC-EXE-CD-OK                  PIC X(02) VALUE '00'.       00770000
            03 WC-EXE-CD-WRN                 PIC X(02) VALUE '04'.       00780000
            03 WC-EXE-CD-ERR                 PIC X(02) VALUE '08'.       00790000
+           03 WC-EXE-CD-UNK                 PIC X(02) VALUE '12'.       00790100
            03 WC-ERR-INFO                   PIC X(33) VALUE             00800000
               'ERROR OCCURED FOR RECORD EMP ID:'.                       00810000
            03 WC-HDR-INFO                   PIC X(50) VALUE             00820000
               '<?XML VERSION="1.0" ENCODING="ISO-8859-1"?>'.            00830000
+           03 WC-UNK-FTN-MSG                PIC X(06) VALUE 'BADFTN'.   00830100
+           03 WC-SKL-OVFLW-MSG              PIC X(08) VALUE 'SKILLOVF'. 00830150
+           03 WC-CHKPT-INTVL                PIC 9(03) VALUE 100.        00830200
                                                                         00840000
        01 WS-WV.                                                        00850000
       *----------                                                       00860000
@@ -126,14 +158,33 @@
                  07 WV-02-EMP-TOT-EXP       PIC X(02).                  00989000
                  07 WV-02-EMP-CMP-LCN       PIC X(10).                  00989100
                  07 WV-02-EMP-PRJ-NM        PIC X(10).                  00989200
+                 07 WV-02-EMP-SKILL-CNT     PIC 9(02).                  00989210
+                 07 WV-02-EMP-RSV-ZN        PIC X(10).                  00989220
+              05 WV-03-EMP-REC.                                         00989301
+                 07 WV-03-EMP-DPT           PIC X(03).                  00989302
+                 07 WV-03-EMP-NAME          PIC X(20).                  00989303
+                 07 WV-03-EMP-ID            PIC X(10).                  00989304
+                 07 WV-03-EMP-DESG          PIC X(20).                  00989305
+                 07 WV-03-EMP-JOIN-YR       PIC X(04).                  00989306
+                 07 WV-03-EMP-ADDR.                                     00989307
+                    09 WV-03-EMP-STREET     PIC X(10).                  00989308
+                    09 WV-03-EMP-ZIP        PIC X(06).                  00989309
+                    09 WV-03-EMP-CITY       PIC X(10).                  00989310
+                    09 WV-03-EMP-STATE      PIC X(10).                  00989311
+                 07 WV-03-EMP-HOURLY-RATE   PIC 9(05)V99.               00989312
+                 07 WV-03-EMP-CONTRACT-END  PIC X(10).                  00989313
                                                                         00990000
            03 WV-XML-DATA-LN                PIC S9(04) BINARY.          01000000
+           03 WV-CHKPT-CTR                  PIC 9(09).                  01000100
+           03 WV-CHKPT-QUOT                 PIC 9(09).                  01000200
+           03 WV-CHKPT-REM                  PIC 9(03).                  01000300
                                                                         01010000
        01 WS-IC.                                                        01020000
       *----------                                                       01030000
                                                                         01040000
            03 WI-EOF-IC                     PIC X(01).                  01050000
            03 WI-ERR-IC                     PIC X(01).                  01060000
+           03 WI-SKILL-OVFLW-SW             PIC X(01).                  01060100
                                                                         01070000
        01 WS-WA.                                                        01080000
       *----------                                                       01090000
@@ -141,6 +192,8 @@
            03 WA-READ-CTR                   PIC S9(09) PACKED-DECIMAL.  01110000
            03 WA-WRITE-CTR                  PIC S9(09) PACKED-DECIMAL.  01120000
            03 WA-ERROR-CTR                  PIC S9(09) PACKED-DECIMAL.  01130000
+           03 WA-UNKNOWN-CTR                PIC S9(09) PACKED-DECIMAL.  01130100
+           03 WA-SKILL-OVFLW-CTR            PIC S9(09) PACKED-DECIMAL.  01130200
                                                                         01140000
        PROCEDURE DIVISION.                                              01150000
       *********************                                             01160000
@@ -162,6 +215,8 @@
                                                                         01340000
            PERFORM Z030-INIT-FLDS.                                      01350000
                                                                         01360000
+           PERFORM Z035-RESTART-CHKPT.                                  01365000
+                                                                        01366000
            PERFORM Z040-READ-INFILE.                                    01370000
                                                                         01380000
        A020-PCS-XML-GEN.                                                01390000
@@ -169,6 +224,12 @@
                                                                         01430000
            PERFORM B010-EXC-FTN-CD.                                     01440000
                                                                         01450000
+           IF WI-SKILL-OVFLW-SW = WC-IC-ON                              01452000
+              PERFORM Z080-FILL-UP-ERR-DTLS                             01454000
+              PERFORM Z085-WRITE-OVFLW-LOG                              01456000
+              MOVE WC-IC-OFF                TO WI-SKILL-OVFLW-SW        01458000
+           END-IF.                                                      01459000
+                                                                        01459500
            IF WV-EXE-CD =  WC-EXE-CD-OK                                 01460000
               PERFORM Z070-CNCT-XML-HDR                                 01470000
               PERFORM Z100-WRITE-OPT-FILE                               01480000
@@ -177,14 +238,22 @@
               PERFORM Z090-WRITE-ERR-FILE                               01510000
            END-IF.                                                      01520000
                                                                         01530000
+           PERFORM Z095-UPDATE-CHKPT.                                   01535000
+                                                                        01536000
            PERFORM Z040-READ-INFILE.                                    01540000
                                                                         01550000
        A030-END-XML-GEN.                                                01560000
       *------------------                                               01570000
                                                                         01580000
+           IF WA-ERROR-CTR = ZEROS                                      01582000
+              PERFORM Z097-CLR-CHKPT                                    01584000
+           END-IF.                                                      01586000
+                                                                        01588000
            PERFORM Z020-CLS-FILES.                                      01590000
                                                                         01600000
            PERFORM Z200-PCS-CTRS.                                       01610000
+                                                                        01610500
+           PERFORM Z205-WRITE-AUDIT-REC.                                01610700
                                                                         01620000
       *********************** LEVEL B **********************************01630000
                                                                         01630100
@@ -196,10 +265,29 @@
                     PERFORM Z050-GEN-XML-STR-WOT-ATTRIB                 01630700
                WHEN WC-FTN-02                                           01630800
                     PERFORM Z060-GEN-XML-STR-WITH-ATTRIB                01630900
+               WHEN WC-FTN-03                                           01631010
+                    PERFORM Z065-GEN-XML-STR-CONTRACTOR                 01631020
                WHEN OTHER                                               01631000
-                    CONTINUE                                            01631100
+                    PERFORM B015-LOG-UNKNOWN-FTN-CD                     01631100
            END-EVALUATE.                                                01631200
                                                                         01631300
+       B015-LOG-UNKNOWN-FTN-CD.                                         01631400
+      *-------------------------                                        01631500
+                                                                        01631600
+           MOVE IPT-REC-ZN (4:20)            TO WV-EMP-NAME             01631700
+           MOVE IPT-REC-ZN (24:10)           TO WV-EMP-ID.              01631800
+                                                                        01631900
+           MOVE SPACES                       TO WV-XML-CODE.            01631905
+                                                                        01631906
+           STRING WC-UNK-FTN-MSG             DELIMITED BY SIZE          01631910
+                  FTN-CD                     DELIMITED BY SIZE          01631920
+                  INTO WV-XML-CODE                                      01631930
+           END-STRING.                                                  01631940
+                                                                        01631950
+           MOVE WC-EXE-CD-UNK                TO WV-EXE-CD.              01631960
+                                                                        01631970
+           ADD WC-ONE                        TO WA-UNKNOWN-CTR.         01631980
+                                                                        01631990
       *********************** LEVEL Z **********************************01632000
                                                                         01640000
        Z010-OPN-FILES.                                                  01650000
@@ -224,9 +312,38 @@
                                                                         01840000
            MOVE LOW-VALUES                  TO WI-ERR-IC                01850000
                                                WI-EOF-IC.               01860000
+                                                                        01860100
+           MOVE WC-IC-OFF                   TO WI-SKILL-OVFLW-SW.       01860200
                                                                         01870000
            MOVE WC-EXE-CD-OK                TO WV-EXE-CD.               01880000
                                                                         01890000
+       Z035-RESTART-CHKPT.                                              01891000
+      *---------------------                                            01892000
+                                                                        01893000
+           OPEN INPUT  CHKPTFILE.                                       01894000
+                                                                        01895000
+           READ CHKPTFILE                                               01896000
+             AT END                                                     01897000
+                MOVE ZERO                    TO WV-CHKPT-CTR            01898000
+             NOT AT END                                                 01899000
+                MOVE CHKPT-READ-CTR          TO WV-CHKPT-CTR            01899100
+           END-READ.                                                    01899200
+                                                                        01899300
+           CLOSE CHKPTFILE.                                             01899400
+                                                                        01899500
+           IF WV-CHKPT-CTR > ZERO                                       01899600
+              DISPLAY 'RESTARTING AFTER CHECKPOINT:' WV-CHKPT-CTR       01899700
+              PERFORM Z036-SKIP-INFILE-REC WV-CHKPT-CTR TIMES           01899800
+           END-IF.                                                      01899900
+                                                                        01899950
+       Z036-SKIP-INFILE-REC.                                            01899960
+      *------------------------                                         01899970
+                                                                        01899980
+           READ INFILE                                                  01899985
+             AT END                                                     01899988
+                MOVE HIGH-VALUES             TO WI-EOF-IC               01899990
+           END-READ.                                                    01899995
+                                                                        01899998
        Z040-READ-INFILE.                                                01900000
       *-------------------                                              01910000
                                                                         01920000
@@ -280,6 +397,8 @@
            MOVE SPACES                      TO WV-XML-OPT-DATA.         02332113
            MOVE IPT-REC-ZN                  TO WV-02-EMP-REC.           02332206
                                                                         02332306
+           PERFORM Z067-CHK-SKILL-OVFLW.                                02332350
+                                                                        02332370
            XML GENERATE WV-XML-OPT-DATA     FROM WV-02-EMP-REC          02333000
                WITH     ATTRIBUTES                                      02333100
                NAME OF  WV-02-EMP-REC       IS "Employee"               02333205
@@ -330,8 +449,64 @@
                NOT ON EXCEPTION                                         02338900
                         MOVE WC-EXE-CD-OK   TO WV-EXE-CD                02339000
            END-XML.                                                     02339100
+                                                                        02339110
+           IF WI-SKILL-OVFLW-SW = WC-IC-ON                              02339120
+              AND WV-EXE-CD = WC-EXE-CD-OK                              02339125
+              MOVE SPACES                    TO WV-XML-CODE             02339130
+              MOVE WC-SKL-OVFLW-MSG          TO WV-XML-CODE             02339140
+              MOVE WV-02-EMP-ID              TO WV-EMP-ID               02339160
+              MOVE WV-02-EMP-NAME            TO WV-EMP-NAME             02339170
+           ELSE                                                         02339175
+              MOVE WC-IC-OFF                 TO WI-SKILL-OVFLW-SW       02339180
+           END-IF.                                                      02339190
                                                                         02339200
+       Z067-CHK-SKILL-OVFLW.                                            02339210
+      *----------------------                                           02339220
+                                                                        02339230
+           IF WV-02-EMP-SKILL-CNT > 5                                   02339240
+              DISPLAY 'SKILL COUNT EXCEEDS OCCURS LIMIT FOR ID:'        02339250
+                       WV-02-EMP-ID ' COUNT:' WV-02-EMP-SKILL-CNT       02339260
+              MOVE WC-IC-ON                 TO WI-SKILL-OVFLW-SW        02339265
+              ADD WC-ONE                    TO WA-SKILL-OVFLW-CTR       02339270
+           END-IF.                                                      02339280
                                                                         02339300
+       Z065-GEN-XML-STR-CONTRACTOR.                                     02333400
+      *----------------------------                                     02333500
+                                                                        02333600
+           MOVE SPACES                      TO WV-XML-OPT-DATA.         02333700
+           MOVE IPT-REC-ZN                  TO WV-03-EMP-REC.           02333800
+                                                                        02333900
+           XML GENERATE WV-XML-OPT-DATA     FROM WV-03-EMP-REC          02334000
+               COUNT IN WV-XML-DATA-LN                                  02334100
+               NAME  OF WV-03-EMP-REC       IS "Employee"               02334200
+                        WV-03-EMP-DPT       IS "Department"             02334300
+                        WV-03-EMP-NAME      IS "Name"                   02334400
+                        WV-03-EMP-ID        IS "Id"                     02334500
+                        WV-03-EMP-DESG      IS "Designation"            02334600
+                        WV-03-EMP-JOIN-YR   IS "JoinYear"               02334700
+                        WV-03-EMP-ADDR      IS "Address"                02334800
+                        WV-03-EMP-STREET    IS "Street"                 02334900
+                        WV-03-EMP-ZIP       IS "Zipcode"                02335000
+                        WV-03-EMP-CITY      IS "City"                   02335100
+                        WV-03-EMP-STATE     IS "State"                  02335200
+                        WV-03-EMP-HOURLY-RATE                           02335300
+                                            IS "HourlyRate"             02335400
+                        WV-03-EMP-CONTRACT-END                          02335450
+                                            IS "ContractEndDate"        02335500
+               SUPPRESS                                                 02335700
+                        EVERY NONNUMERIC ELEMENT WHEN SPACE             02335800
+                        EVERY NUMERIC    ELEMENT WHEN ZERO              02335900
+               ON EXCEPTION                                             02336000
+                        DISPLAY 'ERROR IN XML GENERATE: ' XML-CODE      02336100
+                        MOVE HIGH-VALUES    TO WI-ERR-IC                02336200
+                        MOVE WC-EXE-CD-ERR  TO WV-EXE-CD                02336300
+                        MOVE XML-CODE       TO WV-XML-CODE              02336400
+                        MOVE WV-03-EMP-ID   TO WV-EMP-ID                02336500
+                        MOVE WV-03-EMP-NAME TO WV-EMP-NAME              02336600
+               NOT ON EXCEPTION                                         02336700
+                        MOVE WC-EXE-CD-OK   TO WV-EXE-CD                02336800
+           END-XML.                                                     02336900
+                                                                        02337000
        Z070-CNCT-XML-HDR.                                               02340000
       *-------------------                                              02350000
                                                                         02360000
@@ -346,14 +521,19 @@
        Z080-FILL-UP-ERR-DTLS.                                           02440000
       *-----------------------                                          02450000
                                                                         02460000
-           STRING    WC-ERR-INFO            DELIMITED BY SIZE           02470000
-                     WV-EMP-ID              DELIMITED BY SPACE          02480000
-                     WC-COMMA               DELIMITED BY SIZE           02490000
-                     WV-EMP-NAME            DELIMITED BY SIZE           02500000
-                     WV-XML-CODE            DELIMITED BY SIZE           02510000
-                     INTO ERR-REC-ZN                                    02520000
-           END-STRING.                                                  02530000
+           INITIALIZE ERRFILE-REC.                                      02461000
+                                                                        02462000
+           MOVE FTN-CD                       TO ERR-FTN-CD.             02470000
+           MOVE WV-EMP-ID                    TO ERR-EMP-ID.             02480000
+           MOVE WV-EMP-NAME                  TO ERR-EMP-NAME.           02500000
+           MOVE WV-XML-CODE                  TO ERR-XML-CODE.           02510000
+           MOVE FUNCTION CURRENT-DATE (1:14) TO ERR-RUN-TS.             02515000
                                                                         02540000
+       Z085-WRITE-OVFLW-LOG.                                            02545000
+      *-----------------------                                          02546000
+                                                                        02547000
+           WRITE  ERRFILE-REC.                                          02548000
+                                                                        02549000
        Z090-WRITE-ERR-FILE.                                             02550000
       *---------------------                                            02560000
                                                                         02570000
@@ -368,6 +548,39 @@
                                                                         02660000
            ADD WC-ONE                       TO WA-WRITE-CTR.            02670000
                                                                         02680000
+       Z095-UPDATE-CHKPT.                                               02681000
+      *--------------------                                             02682000
+                                                                        02683000
+           DIVIDE WA-READ-CTR BY WC-CHKPT-INTVL                         02684000
+                  GIVING WV-CHKPT-QUOT                                  02685000
+                  REMAINDER WV-CHKPT-REM.                               02686000
+                                                                        02687000
+           IF WV-CHKPT-REM = ZERO                                       02688000
+              PERFORM Z096-WRITE-CHKPT                                  02689000
+           END-IF.                                                      02689100
+                                                                        02689200
+       Z096-WRITE-CHKPT.                                                02689300
+      *--------------------                                             02689400
+                                                                        02689500
+           OPEN OUTPUT CHKPTFILE.                                       02689600
+                                                                        02689700
+           COMPUTE CHKPT-READ-CTR = WV-CHKPT-CTR + WA-READ-CTR.         02689800
+                                                                        02689900
+           WRITE CHKPTFILE-REC.                                         02689910
+                                                                        02689920
+           CLOSE CHKPTFILE.                                             02689930
+                                                                        02689940
+       Z097-CLR-CHKPT.                                                  02689942
+      *--------------------                                             02689944
+                                                                        02689946
+           OPEN OUTPUT CHKPTFILE.                                       02689948
+                                                                        02689950
+           MOVE ZERO                       TO CHKPT-READ-CTR.           02689952
+                                                                        02689954
+           WRITE CHKPTFILE-REC.                                         02689956
+                                                                        02689958
+           CLOSE CHKPTFILE.                                             02689960
+                                                                        02689962
        Z200-PCS-CTRS.                                                   02690000
       *---------------                                                  02700000
                                                                         02710000
@@ -376,4 +589,25 @@
            DISPLAY ' TOTAL NUMBER OF OUTPUT RECORD:'WA-WRITE-CTR.       02740000
                                                                         02750000
            DISPLAY ' TOTAL NUMBER OF ERROR RECORD:'WA-ERROR-CTR.        02760000
+                                                                        02761000
+           DISPLAY ' TOTAL NUMBER OF UNKNOWN FTN-CD:'WA-UNKNOWN-CTR.    02762000
+                                                                        02762500
+           DISPLAY ' TOTAL NUMBER OF SKILL OVERFLOW:'WA-SKILL-OVFLW-CTR.02762600
                                                                         02770000
+       Z205-WRITE-AUDIT-REC.                                            02770100
+      *-----------------------                                          02770200
+                                                                        02770300
+           OPEN EXTEND AUDITFILE.                                       02770400
+                                                                        02770500
+           INITIALIZE AUDITFILE-REC.                                    02770600
+                                                                        02770700
+           MOVE WC-PGM-NM                    TO AUD-PGM-NM.             02770800
+           MOVE FUNCTION CURRENT-DATE (1:8)  TO AUD-RUN-DATE.           02770900
+           MOVE WA-READ-CTR                  TO AUD-READ-CTR.           02771000
+           MOVE WA-WRITE-CTR                 TO AUD-WRITE-CTR.          02771100
+           MOVE WA-ERROR-CTR                 TO AUD-ERROR-CTR.          02771200
+                                                                        02771300
+           WRITE AUDITFILE-REC.                                         02771400
+                                                                        02771500
+           CLOSE AUDITFILE.                                             02771600
+                                                                        02771700
